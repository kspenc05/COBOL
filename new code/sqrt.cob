@@ -1,130 +1,664 @@
-* Author:: Kent Spence 0872780
-* Email:: kspenc05@uoguelph.ca
-* Course:: Assignment 3: cis*3190
-* Software for Legacy Systems
-* Date:: 26/03/2016 
-
-Identification division.
-Program-id. squareRoot.
-Environment division.
-
-Input-output section.
-    File-control.
-        Select input-file assign to "sqrt.dat"
-        Organization is line sequential.
-        Select standard-output assign to display.
-
-Data division.
-
-File section.
-    Fd Input-file.
-        01 Standard-input picture x(80).
-    Fd Standard-output.
-        01 out-line picture x(80).
-
-Working-storage section.
-
-* Thought these names would be better *
-* Changed all variable names to increase readability *
-77 diff     picture v9(5).
-77 square   picture 9(11)v9(6).
-77 guess    picture 9(11)v9(6).
-77 root     picture 9(11)v9(6).
-77 temp     picture 9(11)v9(6).
-
-01 In-card.
-    02 in-sq picture S9(11)v9(6).
-    02 in-diff picture v9(5).
-    02 filler picture x(58).
-
-* changed x(26) to 'Square Root Approximations' *
-* to increase readability of output *
-01 Title-line.
-    02 Filler picture x(9) value spaces.
-    02 Filler picture x(26) value 'Square Root Approximations'.
-
-01 Under-line.
-    02 Filler picture x(44) value
-    '--------------------------------------------'.
-
-* changed x(6) and x(11) to 'Number' and 'Square Root' *
-* so it's easier for the user to understand output *
-01 Col-heads.
-    02 Filler picture x(8) value spaces.
-    02 Filler picture x(6) value 'Number'.
-    02 Filler picture x(15) value spaces.
-    02 Filler picture x(11) value 'Square Root'.
-
-01 Underline-2.
-    02 Filler picture x(20) value ' -------------------'.
-    02 Filler picture x(5) value spaces.
-    02 Filler picture x(19) value '------------------'.
-
-01 Print-line.
-    02 Filler picture x value space.
-    02 out-sq picture z(11)9.9(6).
-    02 Filler picture x(5) value spaces.
-    02 out-root picture z(11)9.9(6).
-
-01 Error-mess.
-    02 Filler picture x value space.
-    02 ot-sq picture -(11)9.9(6).
-    02 Filler picture x(21) value ' Invalid input'.
-
-
-* Abort-mess is no longer called within the code, *
-* but I have kept it in case it's needed in the future *
-
-01 Abort-mess.
-    02 Filler picture x value space.
-    02 outp-sq picture z(11)9.9(6).
-    02 Filler picture x(37) value
-    ' Attempt aborted,too many iterations'.
-    
-Procedure division.
-
-* * block below creates main title with columns and headings * *
-
-    Display "".
-
-    Open input input-file, output Standard-output.
-    Write out-line from Title-line after advancing 0 lines.
-    Write out-line from Under-line after advancing 1 line.
-    Write out-line from Col-heads after advancing 1 line.
-    Write out-line from Underline-2 after advancing 1 line.    
-    
-getSqrtValues.
-
-*   Note:: only reads one record in at a time, *
-*   not entire file                            *   
-
-    Read input-file into in-card
-        AT END
-            Close input-file, standard-output
-            Stop run
-    end-read.
- 
-    If in-sq is negative
-        Move in-sq to ot-sq
-        Write out-line from Error-mess after advancing 1 line        
-        perform getSqrtValues
-    end-if.
-     
-    Compute diff = in-diff.
-    Compute square = in-sq.
-    Compute guess rounded = square / 2.
-
-    Call "calcRoot" using diff, square, guess, root.
-
-*   Note:: out-sq contains the square value to be printed *
-*   While out-root will contain the square root *
-
-    Compute out-root = root.
-    Compute out-sq = in-sq.
-
-    Write out-line from Print-line after advancing 1 line.     
-    display "".
-    
-    Perform getSqrtValues.
-
-* Last line will cause it to loop forever until file is at end *
+000100* ===================================================================
+000110* PROGRAM-ID:  SQUAREROOT
+000120* AUTHOR:      KENT SPENCE
+000130* INSTALLATION: DATA PROCESSING DEPARTMENT
+000140* DATE-WRITTEN: 03/26/2016
+000150*
+000160* REMARKS:     READS INPUT-FILE ONE RECORD AT A TIME AND COMPUTES
+000170*              THE ROOT OF EACH NON-NEGATIVE VALUE VIA CALCROOT
+000180*              OR CUBEROOT (PER IN-ROOT-TYPE), PRINTING ONE
+000190*              REPORT LINE PER RECORD, FOLLOWED BY A CONTROL-
+000200*              TOTAL TRAILER.
+000210*
+000220* MODIFICATION HISTORY
+000230* --------------------------------------------------------------
+000240* DATE        INIT  DESCRIPTION
+000250* --------------------------------------------------------------
+000260* 03/26/2016  KS    ORIGINAL PROGRAM.
+000270* 08/09/2026  KS    REFORMATTED TO STANDARD FIXED-FORMAT COLUMNS
+000280*                   AND NUMBERED-PARAGRAPH STRUCTURE.  ADDED A
+000290*                   CONTROL-TOTAL TRAILER (RECORDS READ, RECORDS
+000300*                   REJECTED, SUM AND AVERAGE OF OUT-ROOT) AFTER
+000310*                   THE LAST DETAIL LINE.
+000320* 08/10/2026  KS    REJECTED RECORDS ARE NOW ALSO WRITTEN TO
+000330*                   REJFILE SO THE SOURCE TEAM CAN CORRECT AND
+000340*                   RESUBMIT THEM.
+000350* 08/11/2026  KS    ADDED CHECKPOINT/RESTART.  SR-RECORD-COUNT IS
+000360*                   PERSISTED TO CHKPNT EVERY SR-CHECKPOINT-INTERVAL
+000370*                   RECORDS; A NONZERO CHECKPOINT ON STARTUP CAUSES
+000380*                   THE RUN TO SKIP THE RECORDS ALREADY PROCESSED.
+000390* 08/12/2026  KS    CALCROOT NOW TAKES AN ITERATION LIMIT.  A
+000400*                   NON-CONVERGENT VALUE NO LONGER HANGS THE JOB -
+000410*                   ABORT-MESS PRINTS AND THE RECORD IS COUNTED
+000420*                   SEPARATELY FROM VALID AND REJECTED RECORDS.
+000430* 08/13/2026  KS    COMPUTED ROOTS ARE NOW ALSO WRITTEN TO ROOTOUT
+000440*                   SO DOWNSTREAM JOBS CAN CONSUME THEM WITHOUT
+000450*                   TRANSCRIBING THE PRINTED REPORT.
+000460* 08/14/2026  KS    INPUT-FILE MAY NOW OPEN WITH AN OPTIONAL
+000470*                   LEADING CTLCARD RECORD CARRYING A RUN DATE AND
+000480*                   RUN-LEVEL DEFAULT TOLERANCE/ITERATION CAP.  A
+000490*                   ZERO IN-DIFF ON A DETAIL RECORD NOW PICKS UP
+000500*                   THE CONTROL-CARD DEFAULT INSTEAD OF A ZERO
+000510*                   TOLERANCE.
+000520* 08/15/2026  KS    ADDED A STATISTICS SUMMARY PAGE AFTER THE
+000530*                   TRAILER (RECORDS PROCESSED/REJECTED, MIN/MAX/
+000540*                   AVERAGE ROOT, RUN DATE) FOR OPS SIGN-OFF.
+000550*                   RUN DATE DEFAULTS TO THE SYSTEM DATE WHEN NO
+000560*                   CONTROL CARD SUPPLIED ONE.
+000570* 08/16/2026  KS    FIXED A DEFECT WHERE RESTART DETERMINATION
+000580*                   RAN TWICE IN 1000-INITIALIZE.  INPUT-FILE MAY
+000590*                   NOW ALSO OPEN WITH AN OPTIONAL LEADING
+000600*                   BATCHHDR RECORD (AHEAD OF ANY CTLCARD RECORD)
+000610*                   CARRYING A BATCH ID, RUN DATE AND SOURCE
+000620*                   SYSTEM, ECHOED ONTO THE REPORT BANNER.
+000630* 08/17/2026  KS    TWO BYTES OF IN-CARD'S FILLER ARE NOW
+000640*                   IN-ROOT-TYPE.  2200-COMPUTE-ROOT DISPATCHES
+000650*                   TO CUBEROOT WHEN IT IS 3; ANYTHING ELSE
+000660*                   (INCLUDING BLANK/ZERO LEGACY RECORDS) STILL
+000670*                   GOES TO CALCROOT AS BEFORE.
+000680* 08/18/2026  KS    INPUT-FILE IS NOW ASSIGNED TO THE SYMBOLIC
+000690*                   NAME SQRTIN INSTEAD OF THE HARDCODED
+000700*                   "sqrt.dat" LITERAL, SO THE BATCH JOB CAN
+000710*                   POINT IT AT WHATEVER GDG GENERATION THE
+000720*                   JCL'S SQRTIN DD STATEMENT RESOLVES.  SEE
+000730*                   JCL/SQRTJOB.JCL.
+000740* 08/19/2026  KS    OUTPUT-RECORD DROPPED ITS UNUSED FILLER AND
+000750*                   GAINED OR-STATUS SO ROOTOUT CARRIES ONE RECORD
+000760*                   PER INPUT ROW (VALID/REJECTED/ABORTED), NOT
+000770*                   JUST THE SUCCESSFUL ONES.  CHKPNT NOW ALSO
+000780*                   CARRIES THE RUN DATE SO A CHECKPOINT LEFT OVER
+000790*                   FROM A DIFFERENT GENERATION'S RUN IS NOT
+000800*                   MISTAKEN FOR THIS RUN'S.  A CONTROL-CARD RUN
+000810*                   DATE NO LONGER CLOBBERS A BATCH HEADER'S RUN
+000820*                   DATE WHEN THE CONTROL CARD LEAVES IT BLANK,
+000830*                   IN-DIFF BLANK OR NON-NUMERIC NOW ALSO PICKS UP
+000840*                   THE DEFAULT TOLERANCE, AND SQUAREROOT SETS
+000850*                   RETURN-CODE (4 ON REJECTS, 8 ON ABORTS) SO THE
+000860*                   JCL CAN TELL A CLEAN RUN FROM A DIRTY ONE.
+000870* 08/20/2026  KS    CHKPNT NOW ALSO CARRIES THE REJECT/ABORT/VALID
+000880*                   COUNTS AND THE ROOT SUM/MIN/MAX, AND A RESTART
+000890*                   RESTORES THEM, SO THE TRAILER AND SUMMARY STAY
+000900*                   CUMULATIVE ACROSS A RESTART INSTEAD OF ONLY
+000910*                   COVERING THE RECORDS READ SINCE THE CHECKPOINT.
+000920*                   REJFILE AND ROOTOUT ARE NOW OPENED EXTEND ON A
+000930*                   RESTART (OUTPUT OTHERWISE) SO THE PRE-ABEND
+000940*                   ROWS IN EACH ARE KEPT RATHER THAN TRUNCATED;
+000950*                   SEE JCL/SQRTJOB.JCL FOR THE MATCHING ROOTOUT
+000960*                   DISP CHANGE.  THE DEFAULT RUN DATE NOW COMES
+000970*                   FROM ACCEPT ... FROM DATE YYYYMMDD SO IT FILLS
+000980*                   ALL 8 BYTES LIKE A SUPPLIED ONE INSTEAD OF
+000990*                   LEAVING TWO TRAILING SPACES.
+001000* 08/21/2026  KS    RENUMBERED THE SEQUENCE AREA FROM THE END OF
+001010*                   THIS HISTORY BLOCK FORWARD - ROUND-BY-ROUND
+001020*                   INSERTIONS HAD LEFT TWO DUPLICATE NUMBERS
+001030*                   WHERE A COMMENT BLOCK OR AN INSERTED BLOCK OF
+001040*                   MOVE STATEMENTS RAN PAST THE NUMBER THE LINE
+001050*                   AFTER IT WAS ALREADY USING.
+001060* --------------------------------------------------------------
+001070 IDENTIFICATION DIVISION.
+001080 PROGRAM-ID. SQUAREROOT.
+001090 AUTHOR. KENT SPENCE.
+001100 INSTALLATION. DATA PROCESSING DEPARTMENT.
+001110 DATE-WRITTEN. 03/26/2016.
+001120 DATE-COMPILED.
+001130 ENVIRONMENT DIVISION.
+001140 INPUT-OUTPUT SECTION.
+001150     FILE-CONTROL.
+001160         SELECT INPUT-FILE ASSIGN TO "SQRTIN"
+001170             ORGANIZATION IS LINE SEQUENTIAL.
+001180         SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+001190         SELECT REJECT-FILE ASSIGN TO "REJFILE"
+001200             ORGANIZATION IS LINE SEQUENTIAL.
+001210         SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPNT"
+001220             ORGANIZATION IS LINE SEQUENTIAL.
+001230         SELECT OUTPUT-FILE ASSIGN TO "ROOTOUT"
+001240             ORGANIZATION IS LINE SEQUENTIAL.
+001250
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  INPUT-FILE.
+001290 01  STANDARD-INPUT              PICTURE X(80).
+001300 FD  STANDARD-OUTPUT.
+001310 01  OUT-LINE                    PICTURE X(80).
+001320 FD  REJECT-FILE.
+001330 01  REJECT-RECORD                PICTURE X(80).
+001340 FD  CHECKPOINT-FILE.
+001350 01  CHECKPOINT-RECORD.
+001360     02  CKPT-RECORD-COUNT        PICTURE 9(09).
+001370     02  CKPT-RUN-DATE            PICTURE X(08).
+001380     02  CKPT-REJECT-COUNT        PICTURE 9(09).
+001390     02  CKPT-ABORT-COUNT         PICTURE 9(09).
+001400     02  CKPT-VALID-COUNT         PICTURE 9(09).
+001410     02  CKPT-ROOT-SUM            PICTURE S9(11)V9(6).
+001420     02  CKPT-MIN-ROOT            PICTURE S9(11)V9(6).
+001430     02  CKPT-MAX-ROOT            PICTURE S9(11)V9(6).
+001440 FD  OUTPUT-FILE.
+001450 01  OUTPUT-RECORD.
+001460     02  OR-SQ                    PICTURE S9(11)V9(6).
+001470     02  OR-ROOT                  PICTURE S9(11)V9(6).
+001480     02  OR-STATUS                PICTURE X(01).
+001490         88  OR-STATUS-VALID                VALUE 'V'.
+001500         88  OR-STATUS-REJECTED             VALUE 'R'.
+001510         88  OR-STATUS-ABORTED              VALUE 'A'.
+001520
+001530 WORKING-STORAGE SECTION.
+001540
+001550* ---------------------------------------------------------------
+001560* MATH WORK AREAS (UNCHANGED FROM THE ORIGINAL ASSIGNMENT)
+001570* ---------------------------------------------------------------
+001580 77  DIFF                            PICTURE V9(5).
+001590 77  SQUARE                          PICTURE 9(11)V9(6).
+001600 77  GUESS                           PICTURE 9(11)V9(6).
+001610 77  ROOT                            PICTURE 9(11)V9(6).
+001620 77  TEMP                            PICTURE 9(11)V9(6).
+001630
+001640 01  RAW-RECORD-AREA                PICTURE X(80).
+001650
+001660 01  IN-CARD REDEFINES RAW-RECORD-AREA.
+001670     02  IN-SQ                       PICTURE S9(11)V9(6).
+001680     02  IN-DIFF                     PICTURE V9(5).
+001690     02  IN-ROOT-TYPE                PICTURE 9(02).
+001700         88  IN-ROOT-TYPE-CUBE                 VALUE 3.
+001710     02  FILLER                      PICTURE X(56).
+001720
+001730 01  CONTROL-CARD-RECORD REDEFINES RAW-RECORD-AREA.
+001740     02  CC-RECORD-TYPE              PICTURE X(08).
+001750     02  CC-RUN-DATE                 PICTURE X(08).
+001760     02  CC-DEFAULT-DIFF             PICTURE V9(05).
+001770     02  CC-DEFAULT-ITER-MAX         PICTURE 9(04).
+001780     02  FILLER                      PICTURE X(55).
+001790
+001800 01  BATCH-HEADER-RECORD REDEFINES RAW-RECORD-AREA.
+001810     02  BH-RECORD-TYPE              PICTURE X(08).
+001820     02  BH-BATCH-ID                 PICTURE X(10).
+001830     02  BH-RUN-DATE                 PICTURE X(08).
+001840     02  BH-SOURCE-SYSTEM            PICTURE X(10).
+001850     02  FILLER                      PICTURE X(44).
+001860
+001870* ---------------------------------------------------------------
+001880* RUN CONTROLS
+001890* ---------------------------------------------------------------
+001900 01  SR-SWITCHES.
+001910     02  SR-EOF-SWITCH               PICTURE X(01) VALUE 'N'.
+001920         88  SR-END-OF-FILE                   VALUE 'Y'.
+001930     02  SR-RESTART-SWITCH           PICTURE X(01) VALUE 'N'.
+001940         88  SR-RESTART-REQUESTED             VALUE 'Y'.
+001950
+001960 01  SR-COUNTERS.
+001970     02  SR-RECORD-COUNT             PICTURE 9(09) COMP VALUE 0.
+001980     02  SR-REJECT-COUNT             PICTURE 9(09) COMP VALUE 0.
+001990     02  SR-ABORT-COUNT              PICTURE 9(09) COMP VALUE 0.
+002000     02  SR-VALID-COUNT              PICTURE 9(09) COMP VALUE 0.
+002010     02  SR-ROOT-SUM                 PICTURE S9(11)V9(6) VALUE 0.
+002020     02  SR-ROOT-AVG                 PICTURE S9(11)V9(6) VALUE 0.
+002030     02  SR-MIN-ROOT                 PICTURE S9(11)V9(6) VALUE 0.
+002040     02  SR-MAX-ROOT                 PICTURE S9(11)V9(6) VALUE 0.
+002050
+002060 01  SR-CHECKPOINT-CONTROLS.
+002070     02  SR-CHECKPOINT-INTERVAL      PICTURE 9(04) COMP VALUE 50.
+002080     02  SR-RESTART-COUNT            PICTURE 9(09) COMP VALUE 0.
+002090     02  SR-CKPT-QUOTIENT            PICTURE 9(09) COMP VALUE 0.
+002100     02  SR-CKPT-REMAINDER           PICTURE 9(04) COMP VALUE 0.
+002110
+002120 01  SR-ITERATION-CONTROLS.
+002130     02  SR-ITER-MAX               PICTURE 9(04) COMP VALUE 1000.
+002140     02  SR-ITER-FLAG                PICTURE X(01) VALUE 'N'.
+002150         88  SR-ITER-EXCEEDED                 VALUE 'Y'.
+002160
+002170 01  SR-CONTROL-CARD-VALUES.
+002180     02  SR-DEFAULT-DIFF             PICTURE V9(05) VALUE .00001.
+002190     02  SR-RUN-DATE                 PICTURE X(08) VALUE SPACES.
+002200
+002210 01  SR-BATCH-VALUES.
+002220     02  SR-BATCH-ID                 PICTURE X(10) VALUE SPACES.
+002230     02  SR-SOURCE-SYSTEM            PICTURE X(10) VALUE SPACES.
+002240     02  SR-BATCH-SWITCH             PICTURE X(01) VALUE 'N'.
+002250         88  SR-BATCH-PRESENT                 VALUE 'Y'.
+002260
+002270* ---------------------------------------------------------------
+002280* REPORT LAYOUTS
+002290* ---------------------------------------------------------------
+002300 01  Title-line.
+002310     02  Filler PICTURE x(9) value spaces.
+002320     02  Filler PICTURE x(26) value 'Square Root Approximations'.
+002330
+002340 01  Batch-info-line.
+002350     02  Filler PICTURE x(9) value spaces.
+002360     02  Filler PICTURE x(7) value 'Batch: '.
+002370     02  bi-batch-id PICTURE x(10).
+002380     02  Filler PICTURE x(2) value spaces.
+002390     02  Filler PICTURE x(10) value 'Run date: '.
+002400     02  bi-run-date PICTURE x(08).
+002410     02  Filler PICTURE x(2) value spaces.
+002420     02  Filler PICTURE x(8) value 'Source: '.
+002430     02  bi-source-system PICTURE x(10).
+002440
+002450 01  Under-line.
+002460     02  Filler PICTURE x(44) value
+002470         '--------------------------------------------'.
+002480
+002490 01  Col-heads.
+002500     02  Filler PICTURE x(8) value spaces.
+002510     02  Filler PICTURE x(6) value 'Number'.
+002520     02  Filler PICTURE x(15) value spaces.
+002530     02  Filler PICTURE x(11) value 'Square Root'.
+002540
+002550 01  Underline-2.
+002560     02  Filler PICTURE x(20) value ' -------------------'.
+002570     02  Filler PICTURE x(5) value spaces.
+002580     02  Filler PICTURE x(19) value '------------------'.
+002590
+002600 01  Print-line.
+002610     02  Filler PICTURE x value space.
+002620     02  out-sq PICTURE z(11)9.9(6).
+002630     02  Filler PICTURE x(5) value spaces.
+002640     02  out-root PICTURE z(11)9.9(6).
+002650
+002660 01  Error-mess.
+002670     02  Filler PICTURE x value space.
+002680     02  ot-sq PICTURE -(11)9.9(6).
+002690     02  Filler PICTURE x(21) value ' Invalid input'.
+002700
+002710* ABORT-MESS IS WIRED UP TO THE ITERATION-LIMIT CHECK IN CALCROOT.
+002720 01  Abort-mess.
+002730     02  Filler PICTURE x value space.
+002740     02  outp-sq PICTURE z(11)9.9(6).
+002750     02  Filler PICTURE x(37) value
+002760         ' Attempt aborted,too many iterations'.
+002770
+002780* ---------------------------------------------------------------
+002790* TRAILER (CONTROL TOTALS)
+002800* ---------------------------------------------------------------
+002810 01  Trailer-line-1.
+002820     02  Filler PICTURE x value space.
+002830     02  Filler PICTURE x(21) value 'Records read. . . . .'.
+002840     02  tr-record-count PICTURE zz,zzz,zz9.
+002850
+002860 01  Trailer-line-2.
+002870     02  Filler PICTURE x value space.
+002880     02  Filler PICTURE x(21) value 'Records rejected . .'.
+002890     02  tr-reject-count PICTURE zz,zzz,zz9.
+002900
+002910 01  Trailer-line-3.
+002920     02  Filler PICTURE x value space.
+002930     02  Filler PICTURE x(21) value 'Records aborted. . .'.
+002940     02  tr-abort-count PICTURE zz,zzz,zz9.
+002950
+002960 01  Trailer-line-4.
+002970     02  Filler PICTURE x value space.
+002980     02  Filler PICTURE x(21) value 'Sum of roots . . . .'.
+002990     02  tr-root-sum PICTURE z(11)9.9(6).
+003000
+003010 01  Trailer-line-5.
+003020     02  Filler PICTURE x value space.
+003030     02  Filler PICTURE x(21) value 'Average root . . . .'.
+003040     02  tr-root-avg PICTURE z(11)9.9(6).
+003050
+003060* ---------------------------------------------------------------
+003070* STATISTICS SUMMARY PAGE
+003080* ---------------------------------------------------------------
+003090 01  Summary-banner.
+003100     02  Filler PICTURE x(9) value spaces.
+003110     02  Filler PICTURE x(17) value 'Run Summary'.
+003120
+003130 01  Summary-line-1.
+003140     02  Filler PICTURE x value space.
+003150     02  Filler PICTURE x(21) value 'Records processed . '.
+003160     02  su-valid-count PICTURE zz,zzz,zz9.
+003170
+003180 01  Summary-line-2.
+003190     02  Filler PICTURE x value space.
+003200     02  Filler PICTURE x(21) value 'Records rejected . .'.
+003210     02  su-reject-count PICTURE zz,zzz,zz9.
+003220
+003230 01  Summary-line-3.
+003240     02  Filler PICTURE x value space.
+003250     02  Filler PICTURE x(21) value 'Minimum root . . . .'.
+003260     02  su-min-root PICTURE z(11)9.9(6).
+003270
+003280 01  Summary-line-4.
+003290     02  Filler PICTURE x value space.
+003300     02  Filler PICTURE x(21) value 'Maximum root . . . .'.
+003310     02  su-max-root PICTURE z(11)9.9(6).
+003320
+003330 01  Summary-line-5.
+003340     02  Filler PICTURE x value space.
+003350     02  Filler PICTURE x(21) value 'Average root . . . .'.
+003360     02  su-avg-root PICTURE z(11)9.9(6).
+003370
+003380 01  Summary-line-6.
+003390     02  Filler PICTURE x value space.
+003400     02  Filler PICTURE x(21) value 'Run date . . . . . .'.
+003410     02  su-run-date PICTURE x(08).
+003420
+003430 PROCEDURE DIVISION.
+003440
+003450* =================================================================
+003460* 0000-MAINLINE
+003470* =================================================================
+003480 0000-MAINLINE.
+003490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003500     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+003510         UNTIL SR-END-OF-FILE.
+003520     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+003530     STOP RUN.
+003540
+003550* =================================================================
+003560* 1000-INITIALIZE - OPEN FILES, PRINT REPORT BANNER, PRIME THE READ
+003570* =================================================================
+003580 1000-INITIALIZE.
+003590     DISPLAY SPACE.
+003600     OPEN INPUT INPUT-FILE
+003610          OUTPUT STANDARD-OUTPUT.
+003620     PERFORM 1050-READ-LEADING-RECORDS THRU 1050-EXIT.
+003630     PERFORM 1100-DETERMINE-RESTART THRU 1100-EXIT.
+003640     IF SR-RESTART-REQUESTED
+003650         OPEN EXTEND REJECT-FILE
+003660         OPEN EXTEND OUTPUT-FILE
+003670     ELSE
+003680         OPEN OUTPUT REJECT-FILE
+003690         OPEN OUTPUT OUTPUT-FILE
+003700     END-IF.
+003710     WRITE OUT-LINE FROM Title-line AFTER ADVANCING 0 LINES.
+003720     IF SR-BATCH-PRESENT
+003730         WRITE OUT-LINE FROM Batch-info-line
+003740             AFTER ADVANCING 1 LINE
+003750     END-IF.
+003760     WRITE OUT-LINE FROM Under-line AFTER ADVANCING 1 LINE.
+003770     WRITE OUT-LINE FROM Col-heads AFTER ADVANCING 1 LINE.
+003780     WRITE OUT-LINE FROM Underline-2 AFTER ADVANCING 1 LINE.
+003790     IF SR-RESTART-REQUESTED
+003800         PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+003810         MOVE SR-RESTART-COUNT TO SR-RECORD-COUNT
+003820         MOVE CKPT-REJECT-COUNT TO SR-REJECT-COUNT
+003830         MOVE CKPT-ABORT-COUNT TO SR-ABORT-COUNT
+003840         MOVE CKPT-VALID-COUNT TO SR-VALID-COUNT
+003850         MOVE CKPT-ROOT-SUM TO SR-ROOT-SUM
+003860         MOVE CKPT-MIN-ROOT TO SR-MIN-ROOT
+003870         MOVE CKPT-MAX-ROOT TO SR-MAX-ROOT
+003880     END-IF.
+003890 1000-EXIT.
+003900     EXIT.
+003910
+003920* =================================================================
+003930* 1050-READ-LEADING-RECORDS - CONSUME OPTIONAL BATCHHDR/CTLCARD
+003940*                             RECORDS AHEAD OF THE DETAIL RECORDS
+003950* =================================================================
+003960 1050-READ-LEADING-RECORDS.
+003970     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+003980     IF NOT SR-END-OF-FILE
+003990         IF BH-RECORD-TYPE = 'BATCHHDR'
+004000             PERFORM 1055-APPLY-BATCH-HEADER THRU 1055-EXIT
+004010             PERFORM 2100-READ-INPUT THRU 2100-EXIT
+004020         END-IF
+004030     END-IF.
+004040     IF NOT SR-END-OF-FILE
+004050         IF CC-RECORD-TYPE = 'CTLCARD '
+004060             PERFORM 1060-APPLY-CONTROL-CARD THRU 1060-EXIT
+004070             PERFORM 2100-READ-INPUT THRU 2100-EXIT
+004080         END-IF
+004090     END-IF.
+004100 1050-EXIT.
+004110     EXIT.
+004120
+004130* =================================================================
+004140* 1055-APPLY-BATCH-HEADER - SAVE AND ECHO THE BATCH IDENTIFICATION
+004150* =================================================================
+004160 1055-APPLY-BATCH-HEADER.
+004170     SET SR-BATCH-PRESENT TO TRUE.
+004180     MOVE BH-BATCH-ID TO SR-BATCH-ID.
+004190     MOVE BH-SOURCE-SYSTEM TO SR-SOURCE-SYSTEM.
+004200     MOVE BH-BATCH-ID TO bi-batch-id.
+004210     MOVE BH-SOURCE-SYSTEM TO bi-source-system.
+004220     MOVE BH-RUN-DATE TO bi-run-date.
+004230     IF BH-RUN-DATE NOT = SPACES
+004240         MOVE BH-RUN-DATE TO SR-RUN-DATE
+004250     END-IF.
+004260 1055-EXIT.
+004270     EXIT.
+004280
+004290* =================================================================
+004300* 1060-APPLY-CONTROL-CARD - SAVE THE RUN-LEVEL DEFAULTS
+004310* =================================================================
+004320 1060-APPLY-CONTROL-CARD.
+004330     IF CC-RUN-DATE NOT = SPACES
+004340         MOVE CC-RUN-DATE TO SR-RUN-DATE
+004350     END-IF.
+004360     IF CC-DEFAULT-DIFF > 0
+004370         MOVE CC-DEFAULT-DIFF TO SR-DEFAULT-DIFF
+004380     END-IF.
+004390     IF CC-DEFAULT-ITER-MAX > 0
+004400         MOVE CC-DEFAULT-ITER-MAX TO SR-ITER-MAX
+004410     END-IF.
+004420 1060-EXIT.
+004430     EXIT.
+004440
+004450* =================================================================
+004460* 1100-DETERMINE-RESTART - READ THE LAST CHECKPOINT, IF ANY
+004470* =================================================================
+004480 1100-DETERMINE-RESTART.
+004490     MOVE 0 TO CKPT-RECORD-COUNT.
+004500     MOVE SPACES TO CKPT-RUN-DATE.
+004510     OPEN INPUT CHECKPOINT-FILE.
+004520     READ CHECKPOINT-FILE
+004530         AT END
+004540             MOVE 0 TO CKPT-RECORD-COUNT
+004550     END-READ.
+004560     CLOSE CHECKPOINT-FILE.
+004570     IF SR-RUN-DATE NOT = SPACES
+004580         AND CKPT-RUN-DATE NOT = SPACES
+004590         AND CKPT-RUN-DATE NOT = SR-RUN-DATE
+004600         DISPLAY 'CHECKPOINT IGNORED - RUN DATE MISMATCH'
+004610         MOVE 0 TO CKPT-RECORD-COUNT
+004620         MOVE 0 TO CKPT-REJECT-COUNT
+004630         MOVE 0 TO CKPT-ABORT-COUNT
+004640         MOVE 0 TO CKPT-VALID-COUNT
+004650         MOVE 0 TO CKPT-ROOT-SUM
+004660         MOVE 0 TO CKPT-MIN-ROOT
+004670         MOVE 0 TO CKPT-MAX-ROOT
+004680     END-IF.
+004690     MOVE CKPT-RECORD-COUNT TO SR-RESTART-COUNT.
+004700     IF SR-RESTART-COUNT > 0
+004710         SET SR-RESTART-REQUESTED TO TRUE
+004720     END-IF.
+004730 1100-EXIT.
+004740     EXIT.
+004750
+004760* =================================================================
+004770* 1200-SKIP-PROCESSED-RECORDS - FAST-FORWARD PAST THE LAST
+004780* CHECKPOINT SO A RESTART DOES NOT REPROCESS COMPLETED RECORDS
+004790* =================================================================
+004800 1200-SKIP-PROCESSED-RECORDS.
+004810     PERFORM 2100-READ-INPUT THRU 2100-EXIT
+004820         SR-RESTART-COUNT TIMES.
+004830 1200-EXIT.
+004840     EXIT.
+004850
+004860* =================================================================
+004870* 2000-PROCESS-RECORD - VALIDATE, COMPUTE AND PRINT ONE RECORD
+004880* =================================================================
+004890 2000-PROCESS-RECORD.
+004900     ADD 1 TO SR-RECORD-COUNT.
+004910     IF IN-SQ IS NEGATIVE
+004920         MOVE IN-SQ TO ot-sq
+004930         WRITE OUT-LINE FROM Error-mess AFTER ADVANCING 1 LINE
+004940         WRITE REJECT-RECORD FROM STANDARD-INPUT
+004950         ADD 1 TO SR-REJECT-COUNT
+004960         MOVE IN-SQ TO OR-SQ
+004970         MOVE 0 TO OR-ROOT
+004980         SET OR-STATUS-REJECTED TO TRUE
+004990         WRITE OUTPUT-RECORD
+005000     ELSE
+005010         PERFORM 2200-COMPUTE-ROOT THRU 2200-EXIT
+005020     END-IF.
+005030     PERFORM 2600-CHECKPOINT-IF-DUE THRU 2600-EXIT.
+005040     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+005050 2000-EXIT.
+005060     EXIT.
+005070
+005080* =================================================================
+005090* 2100-READ-INPUT - READ ONE RECORD, SET THE EOF SWITCH AT END
+005100* =================================================================
+005110 2100-READ-INPUT.
+005120     READ INPUT-FILE INTO RAW-RECORD-AREA
+005130         AT END
+005140             SET SR-END-OF-FILE TO TRUE
+005150     END-READ.
+005160 2100-EXIT.
+005170     EXIT.
+005180
+005190* =================================================================
+005200* 2200-COMPUTE-ROOT - CALL CALCROOT AND PRINT THE DETAIL LINE
+005210* =================================================================
+005220 2200-COMPUTE-ROOT.
+005230     IF IN-DIFF NOT NUMERIC OR IN-DIFF = 0
+005240         MOVE SR-DEFAULT-DIFF TO DIFF
+005250     ELSE
+005260         COMPUTE DIFF = IN-DIFF
+005270     END-IF.
+005280     COMPUTE SQUARE = IN-SQ.
+005290     COMPUTE GUESS ROUNDED = SQUARE / 2.
+005300     MOVE 'N' TO SR-ITER-FLAG.
+005310
+005320     IF IN-ROOT-TYPE-CUBE
+005330         CALL "CUBEROOT" USING DIFF, SQUARE, GUESS, ROOT,
+005340             SR-ITER-MAX, SR-ITER-FLAG
+005350     ELSE
+005360         CALL "CALCROOT" USING DIFF, SQUARE, GUESS, ROOT,
+005370             SR-ITER-MAX, SR-ITER-FLAG
+005380     END-IF.
+005390
+005400     IF SR-ITER-EXCEEDED
+005410         MOVE IN-SQ TO outp-sq
+005420         WRITE OUT-LINE FROM Abort-mess AFTER ADVANCING 1 LINE
+005430         ADD 1 TO SR-ABORT-COUNT
+005440         MOVE IN-SQ TO OR-SQ
+005450         MOVE 0 TO OR-ROOT
+005460         SET OR-STATUS-ABORTED TO TRUE
+005470         WRITE OUTPUT-RECORD
+005480     ELSE
+005490         COMPUTE out-root = ROOT
+005500         COMPUTE out-sq = IN-SQ
+005510         WRITE OUT-LINE FROM Print-line AFTER ADVANCING 1 LINE
+005520         MOVE IN-SQ TO OR-SQ
+005530         MOVE ROOT TO OR-ROOT
+005540         SET OR-STATUS-VALID TO TRUE
+005550         WRITE OUTPUT-RECORD
+005560         ADD 1 TO SR-VALID-COUNT
+005570         ADD ROOT TO SR-ROOT-SUM
+005580         IF SR-VALID-COUNT = 1
+005590             MOVE ROOT TO SR-MIN-ROOT
+005600             MOVE ROOT TO SR-MAX-ROOT
+005610         ELSE
+005620             IF ROOT < SR-MIN-ROOT
+005630                 MOVE ROOT TO SR-MIN-ROOT
+005640             END-IF
+005650             IF ROOT > SR-MAX-ROOT
+005660                 MOVE ROOT TO SR-MAX-ROOT
+005670             END-IF
+005680         END-IF
+005690     END-IF.
+005700     DISPLAY SPACE.
+005710 2200-EXIT.
+005720     EXIT.
+005730
+005740* =================================================================
+005750* 2600-CHECKPOINT-IF-DUE - PERSIST PROGRESS EVERY N RECORDS
+005760* =================================================================
+005770 2600-CHECKPOINT-IF-DUE.
+005780     DIVIDE SR-RECORD-COUNT BY SR-CHECKPOINT-INTERVAL
+005790         GIVING SR-CKPT-QUOTIENT
+005800         REMAINDER SR-CKPT-REMAINDER.
+005810     IF SR-CKPT-REMAINDER = 0
+005820         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+005830     END-IF.
+005840 2600-EXIT.
+005850     EXIT.
+005860
+005870* =================================================================
+005880* 2700-WRITE-CHECKPOINT - REWRITE CHKPNT WITH THE CURRENT COUNT
+005890* =================================================================
+005900 2700-WRITE-CHECKPOINT.
+005910     OPEN OUTPUT CHECKPOINT-FILE.
+005920     MOVE SR-RECORD-COUNT TO CKPT-RECORD-COUNT.
+005930     MOVE SR-RUN-DATE TO CKPT-RUN-DATE.
+005940     MOVE SR-REJECT-COUNT TO CKPT-REJECT-COUNT.
+005950     MOVE SR-ABORT-COUNT TO CKPT-ABORT-COUNT.
+005960     MOVE SR-VALID-COUNT TO CKPT-VALID-COUNT.
+005970     MOVE SR-ROOT-SUM TO CKPT-ROOT-SUM.
+005980     MOVE SR-MIN-ROOT TO CKPT-MIN-ROOT.
+005990     MOVE SR-MAX-ROOT TO CKPT-MAX-ROOT.
+006000     WRITE CHECKPOINT-RECORD.
+006010     CLOSE CHECKPOINT-FILE.
+006020 2700-EXIT.
+006030     EXIT.
+006040
+006050* =================================================================
+006060* 3000-FINALIZE - PRINT THE CONTROL-TOTAL TRAILER AND CLOSE FILES
+006070* =================================================================
+006080 3000-FINALIZE.
+006090     IF SR-VALID-COUNT > 0
+006100         COMPUTE SR-ROOT-AVG ROUNDED =
+006110             SR-ROOT-SUM / SR-VALID-COUNT
+006120     ELSE
+006130         MOVE ZERO TO SR-ROOT-AVG
+006140         MOVE ZERO TO SR-MIN-ROOT
+006150         MOVE ZERO TO SR-MAX-ROOT
+006160     END-IF.
+006170
+006180     MOVE SR-RECORD-COUNT TO tr-record-count.
+006190     MOVE SR-REJECT-COUNT TO tr-reject-count.
+006200     MOVE SR-ABORT-COUNT TO tr-abort-count.
+006210     MOVE SR-ROOT-SUM TO tr-root-sum.
+006220     MOVE SR-ROOT-AVG TO tr-root-avg.
+006230
+006240     WRITE OUT-LINE FROM Under-line AFTER ADVANCING 1 LINE.
+006250     WRITE OUT-LINE FROM Trailer-line-1 AFTER ADVANCING 1 LINE.
+006260     WRITE OUT-LINE FROM Trailer-line-2 AFTER ADVANCING 1 LINE.
+006270     WRITE OUT-LINE FROM Trailer-line-3 AFTER ADVANCING 1 LINE.
+006280     WRITE OUT-LINE FROM Trailer-line-4 AFTER ADVANCING 1 LINE.
+006290     WRITE OUT-LINE FROM Trailer-line-5 AFTER ADVANCING 1 LINE.
+006300
+006310     IF SR-RUN-DATE = SPACES
+006320         ACCEPT SR-RUN-DATE FROM DATE YYYYMMDD
+006330     END-IF.
+006340
+006350     MOVE SR-VALID-COUNT TO su-valid-count.
+006360     MOVE SR-REJECT-COUNT TO su-reject-count.
+006370     MOVE SR-MIN-ROOT TO su-min-root.
+006380     MOVE SR-MAX-ROOT TO su-max-root.
+006390     MOVE SR-ROOT-AVG TO su-avg-root.
+006400     MOVE SR-RUN-DATE TO su-run-date.
+006410
+006420     WRITE OUT-LINE FROM Under-line AFTER ADVANCING 2 LINES.
+006430     WRITE OUT-LINE FROM Summary-banner AFTER ADVANCING 1 LINE.
+006440     WRITE OUT-LINE FROM Summary-line-1 AFTER ADVANCING 1 LINE.
+006450     WRITE OUT-LINE FROM Summary-line-2 AFTER ADVANCING 1 LINE.
+006460     WRITE OUT-LINE FROM Summary-line-3 AFTER ADVANCING 1 LINE.
+006470     WRITE OUT-LINE FROM Summary-line-4 AFTER ADVANCING 1 LINE.
+006480     WRITE OUT-LINE FROM Summary-line-5 AFTER ADVANCING 1 LINE.
+006490     WRITE OUT-LINE FROM Summary-line-6 AFTER ADVANCING 1 LINE.
+006500
+006510     OPEN OUTPUT CHECKPOINT-FILE.
+006520     MOVE 0 TO CKPT-RECORD-COUNT.
+006530     MOVE SPACES TO CKPT-RUN-DATE.
+006540     MOVE 0 TO CKPT-REJECT-COUNT.
+006550     MOVE 0 TO CKPT-ABORT-COUNT.
+006560     MOVE 0 TO CKPT-VALID-COUNT.
+006570     MOVE 0 TO CKPT-ROOT-SUM.
+006580     MOVE 0 TO CKPT-MIN-ROOT.
+006590     MOVE 0 TO CKPT-MAX-ROOT.
+006600     WRITE CHECKPOINT-RECORD.
+006610     CLOSE CHECKPOINT-FILE.
+006620
+006630     IF SR-ABORT-COUNT > 0
+006640         MOVE 8 TO RETURN-CODE
+006650     ELSE
+006660         IF SR-REJECT-COUNT > 0
+006670             MOVE 4 TO RETURN-CODE
+006680         END-IF
+006690     END-IF.
+006700
+006710     CLOSE INPUT-FILE, STANDARD-OUTPUT, REJECT-FILE, OUTPUT-FILE.
+006720 3000-EXIT.
+006730     EXIT.
