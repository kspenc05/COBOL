@@ -0,0 +1,79 @@
+//SQRTJOB  JOB (ACCTNO),'SQUARE ROOT BATCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS SQUAREROOT AGAINST THE CURRENT (0) GENERATION OF THE
+//* PROD.SQRT.INPUT GDG AND WRITES THE COMPUTED ROOTS TO THE NEXT
+//* (+1) GENERATION OF THE PROD.SQRT.OUTPUT GDG.  THE NEW GENERATION
+//* IS CATALOGED WHENEVER STEP010 ENDS NORMALLY - DISP=(MOD,CATLG,
+//* DELETE) ONLY BACKS IT OUT ON AN ABEND, NOT ON A NONZERO RETURN
+//* CODE.  MOD (RATHER THAN NEW) LETS A RESTARTED STEP010 APPEND TO
+//* THE SAME GENERATION IT WAS WRITING WHEN IT ABENDED, THE SAME WAY
+//* REJFILE DOES, INSTEAD OF LOSING THE PRE-ABEND ROWS TO A FRESH
+//* ALLOCATION.  SQUAREROOT SETS RETURN CODE 4 WHEN IT REJECTED
+//* RECORDS AND 8 WHEN IT ABORTED A ROOT FOR NON-CONVERGENCE, SO
+//* STEP020 BELOW CAN TELL A CLEAN RUN FROM ONE THAT STILL NEEDS
+//* REVIEW.
+//*
+//* MODIFICATION HISTORY
+//* DATE        INIT  DESCRIPTION
+//* 08/18/2026  KS    ORIGINAL JOB.  WRITTEN ALONGSIDE THE SQRTIN
+//*                   SYMBOLIC-NAME CHANGE IN SQUAREROOT SO THE
+//*                   PROGRAM NO LONGER HAS TO BE RECOMPILED OR
+//*                   RENAMED-AROUND TO RUN AGAINST A DIFFERENT
+//*                   DAY'S INPUT.
+//* 08/19/2026  KS    ROOTOUT'S LRECL NOW MATCHES OUTPUT-RECORD (35,
+//*                   AFTER DROPPING THE UNUSED FILLER AND ADDING
+//*                   OR-STATUS).  CHKPNT IS NOW DISP=OLD SINCE
+//*                   SQUAREROOT OPENS IT OUTPUT AND REWRITES IT IN
+//*                   PLACE RATHER THAN EXTENDING IT.  CORRECTED THE
+//*                   HEADER AND STEP020 COMMENTS, WHICH HAD THE
+//*                   CATALOG DISPOSITION BACKWARDS - IT IS GATED BY
+//*                   ABEND, NOT BY RETURN CODE.
+//* 08/20/2026  KS    ROOTOUT IS NOW DISP=(MOD,CATLG,DELETE), LIKE
+//*                   REJFILE, SO A RESTARTED STEP010 APPENDS TO THE
+//*                   SAME GENERATION INSTEAD OF ALLOCATING A BRAND
+//*                   NEW, EMPTY ONE - SQUAREROOT NOW OPENS BOTH
+//*                   REJFILE AND ROOTOUT EXTEND RATHER THAN OUTPUT
+//*                   WHEN A CHECKPOINT RESTART IS DETECTED, SO THE
+//*                   PRE-ABEND ROWS IN EACH ARE KEPT.  FIXED
+//*                   STEP020'S COND OPERATOR, WHICH HAD THE TEST
+//*                   BACKWARDS FROM THE COMMENT ABOVE IT.
+//* 08/21/2026  KS    CHKPNT IS NOW DISP=(MOD,CATLG,KEEP), LIKE
+//*                   REJFILE, SO THE FIRST PRODUCTION RUN (BEFORE
+//*                   PROD.SQRT.CHKPNT HAS EVER BEEN CATALOGED) CAN
+//*                   ALLOCATE IT INSTEAD OF ABENDING AT ALLOCATION -
+//*                   DISP=OLD AND DISP=SHR BOTH REQUIRE THE DATASET
+//*                   TO ALREADY EXIST, WHICH NEVER GIVES SQUAREROOT'S
+//*                   SELECT OPTIONAL A CHANCE TO TOLERATE A MISSING
+//*                   CHECKPOINT.  ADDED SPACE AND DCB SINCE AN
+//*                   ALLOCATING DISPOSITION NEEDS THEM; LRECL=95
+//*                   MATCHES CHECKPOINT-RECORD'S CURRENT LENGTH.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SQUAREROOT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SQRTIN   DD DSN=PROD.SQRT.INPUT(0),DISP=SHR
+//REJFILE  DD DSN=PROD.SQRT.REJECT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPNT   DD DSN=PROD.SQRT.CHKPNT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=95,BLKSIZE=0)
+//ROOTOUT  DD DSN=PROD.SQRT.OUTPUT(+1),DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 RUNS ONLY WHEN STEP010 RETURNED LESS THAN 4 (COND SKIPS
+//* IT OTHERWISE).  IT JUST LISTS THE NEW GENERATION'S CATALOG ENTRY
+//* FOR THE OPERATOR TO CONFIRM - THE GDG ROLL-IN/ROLL-OFF ON
+//* PROD.SQRT.OUTPUT IS WHAT ACTUALLY DOES THE ARCHIVING.  A NONZERO
+//* RETURN CODE SKIPS THIS CONFIRMATION STEP BUT DOES NOT UNCATALOG
+//* THE NEW GENERATION - STEP010 STILL ENDED NORMALLY, IT JUST FLAGGED
+//* REJECTED OR ABORTED RECORDS THAT THE OPERATOR SHOULD REVIEW IN
+//* REJFILE AND THE REPORT BEFORE TRUSTING ROOTOUT'S NEW GENERATION.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS,COND=(4,GE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(PROD.SQRT.OUTPUT) ALL
+/*
