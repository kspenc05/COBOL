@@ -0,0 +1,94 @@
+000100* ===================================================================
+000110* PROGRAM-ID:  CUBEROOT
+000120* AUTHOR:      KENT SPENCE
+000130* INSTALLATION: DATA PROCESSING DEPARTMENT
+000140* DATE-WRITTEN: 08/17/2026
+000150*
+000160* REMARKS:     DETERMINES THE CUBE ROOT OF SQUARE BY NEWTON'S METHOD
+000170*              AND RETURNS THE RESULT IN ROOT.  ITERATION STOPS WHEN
+000180*              THE CALLER'S TOLERANCE (DIFF) IS MET OR WHEN
+000190*              SR-ITER-MAX ITERATIONS HAVE BEEN TRIED, IN WHICH CASE
+000200*              SR-ITER-FLAG IS RETURNED 'Y' TO THE CALLER RATHER THAN
+000210*              LOOPING FOREVER.  LINKAGE MATCHES CALCROOT SO
+000220*              SQUAREROOT CAN DISPATCH TO EITHER SUBPROGRAM FROM THE
+000230*              SAME CALL SHAPE.
+000240*
+000250* MODIFICATION HISTORY
+000260* --------------------------------------------------------------
+000270* DATE        INIT  DESCRIPTION
+000280* --------------------------------------------------------------
+000290* 08/17/2026  KS    ORIGINAL PROGRAM.  WRITTEN ALONGSIDE THE
+000300*                   ROOT-TYPE DISPATCH ADDED TO SQUAREROOT SO THE
+000310*                   BATCH UTILITY IS NOT HARDWIRED TO SQUARE ROOTS.
+000311* 08/19/2026  KS    SR-ITER-MAX IS NOW COMP IN LINKAGE TO MATCH
+000312*                   THE CALLER'S WORKING-STORAGE USAGE.  A ZERO
+000313*                   GUESS (CUBE ROOT OF ZERO) NO LONGER DIVIDES BY
+000314*                   ZERO IN THE FIRST ITERATION - IT IS RETURNED
+000315*                   DIRECTLY WITHOUT ITERATING.
+000316* 08/20/2026  KS    WRAPPED THE NEWTON'S-METHOD COMPUTE STATEMENT
+000317*                   IN 1000-COMPUTE-CUBE-ROOT ONTO A CONTINUATION
+000318*                   LINE - IT RAN ONE COLUMN PAST AREA B.
+000320* --------------------------------------------------------------
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. CUBEROOT.
+000350 AUTHOR. KENT SPENCE.
+000360 INSTALLATION. DATA PROCESSING DEPARTMENT.
+000370 DATE-WRITTEN. 08/17/2026.
+000380 DATE-COMPILED.
+000390 ENVIRONMENT DIVISION.
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420
+000430 77  TEMP                            PICTURE 9(11)V9(6).
+000440 77  SR-GUESS-SQ                     PICTURE 9(11)V9(6).
+000450 77  SR-ITER-COUNT                   PICTURE 9(04) COMP VALUE 0.
+000460
+000470 LINKAGE SECTION.
+000480
+000490 77  DIFF                            PICTURE V9(5).
+000500 77  SQUARE                          PICTURE 9(11)V9(6).
+000510 77  GUESS                           PICTURE 9(11)V9(6).
+000520 77  ROOT                            PICTURE 9(11)V9(6).
+000530 77  SR-ITER-MAX                     PICTURE 9(04) COMP.
+000540 77  SR-ITER-FLAG                    PICTURE X(01).
+000550     88  SR-ITER-EXCEEDED                      VALUE 'Y'.
+000560
+000570 PROCEDURE DIVISION USING DIFF, SQUARE, GUESS, ROOT,
+000580     SR-ITER-MAX, SR-ITER-FLAG.
+000590
+000600* =================================================================
+000610* 0000-MAINLINE
+000620* =================================================================
+000630 0000-MAINLINE.
+000640     MOVE 'N' TO SR-ITER-FLAG.
+000650     MOVE 0 TO SR-ITER-COUNT.
+000651     IF GUESS = 0
+000652         MOVE 0 TO ROOT
+000653     ELSE
+000660         PERFORM 1000-COMPUTE-CUBE-ROOT THRU 1000-EXIT
+000670             WITH TEST AFTER
+000680             UNTIL (TEMP / (ROOT + GUESS)) < DIFF
+000690                OR SR-ITER-COUNT >= SR-ITER-MAX
+000700         IF (TEMP / (ROOT + GUESS)) >= DIFF
+000710             SET SR-ITER-EXCEEDED TO TRUE
+000711         END-IF
+000712     END-IF.
+000730     GOBACK.
+000740
+000750* =================================================================
+000760* 1000-COMPUTE-CUBE-ROOT - ONE NEWTON'S-METHOD ITERATION
+000770* =================================================================
+000780 1000-COMPUTE-CUBE-ROOT.
+000790     ADD 1 TO SR-ITER-COUNT.
+000800     COMPUTE SR-GUESS-SQ = GUESS * GUESS.
+000801     COMPUTE ROOT ROUNDED =
+000802         (2 * GUESS + SQUARE / SR-GUESS-SQ) / 3.
+000820     COMPUTE TEMP = ROOT - GUESS.
+000830
+000840     IF TEMP IS NEGATIVE
+000850         COMPUTE TEMP = TEMP * -1
+000860     END-IF.
+000870
+000880     MOVE ROOT TO GUESS.
+000890 1000-EXIT.
+000900     EXIT.
