@@ -1,35 +1,81 @@
-* Author:: Kent Spence 0872780
-* Email:: kspenc05@uoguelph.ca
-* Course:: Assignment 3: cis*3190
-* Date:: 22/03/2016
-
-* * Module determines the square root of the value square
-* * And then stores the result in the variable called root.
-
-Identification division.
-Program-id. calcRoot.
-Environment division.
-Data division.
-Working-storage section.
-
-77 temp     picture 9(11)v9(6).
-
-Linkage section.
-77 diff      picture v9(5).
-77 square    picture 9(11)v9(6).
-77 guess     picture 9(11)v9(6).
-77 root      picture 9(11)v9(6).
-
-Procedure division using diff, square, guess, root.
-
-SquareRoot.
-    Compute root rounded = 0.5 * (guess + square /guess).
-    Compute temp =  root - guess.
-
-    If temp is negative
-        Compute temp = temp * - 1
-    end-if.
-
-    Move root to guess.
-    Perform SquareRoot until (temp / (root + guess)) < diff. 
-goback.
+000100* ===================================================================
+000110* PROGRAM-ID:  CALCROOT
+000120* AUTHOR:      KENT SPENCE
+000130* INSTALLATION: DATA PROCESSING DEPARTMENT
+000140* DATE-WRITTEN: 03/22/2016
+000150*
+000160* REMARKS:     DETERMINES THE SQUARE ROOT OF SQUARE BY NEWTON'S
+000170*              METHOD AND RETURNS THE RESULT IN ROOT.  ITERATION
+000180*              STOPS WHEN THE CALLER'S TOLERANCE (DIFF) IS MET OR
+000190*              WHEN SR-ITER-MAX ITERATIONS HAVE BEEN TRIED, IN
+000200*              WHICH CASE SR-ITER-FLAG IS RETURNED 'Y' TO THE
+000210*              CALLER RATHER THAN LOOPING FOREVER.
+000220*
+000230* MODIFICATION HISTORY
+000240* --------------------------------------------------------------
+000250* DATE        INIT  DESCRIPTION
+000260* --------------------------------------------------------------
+000270* 03/22/2016  KS    ORIGINAL PROGRAM.
+000280* 08/12/2026  KS    REFORMATTED TO STANDARD FIXED-FORMAT COLUMNS
+000290*                   AND NUMBERED-PARAGRAPH STRUCTURE.  ADDED THE
+000300*                   SR-ITER-MAX ITERATION CAP AND SR-ITER-FLAG
+000310*                   NON-CONVERGENCE INDICATOR.
+000311* 08/19/2026  KS    SR-ITER-MAX IS NOW COMP IN LINKAGE TO MATCH
+000312*                   THE CALLER'S WORKING-STORAGE USAGE.
+000320* --------------------------------------------------------------
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. CALCROOT.
+000350 AUTHOR. KENT SPENCE.
+000360 INSTALLATION. DATA PROCESSING DEPARTMENT.
+000370 DATE-WRITTEN. 03/22/2016.
+000380 DATE-COMPILED.
+000390 ENVIRONMENT DIVISION.
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420
+000430 77  TEMP                            PICTURE 9(11)V9(6).
+000440 77  SR-ITER-COUNT                   PICTURE 9(04) COMP VALUE 0.
+000450
+000460 LINKAGE SECTION.
+000470
+000480 77  DIFF                            PICTURE V9(5).
+000490 77  SQUARE                          PICTURE 9(11)V9(6).
+000500 77  GUESS                           PICTURE 9(11)V9(6).
+000510 77  ROOT                            PICTURE 9(11)V9(6).
+000520 77  SR-ITER-MAX                     PICTURE 9(04) COMP.
+000530 77  SR-ITER-FLAG                    PICTURE X(01).
+000540     88  SR-ITER-EXCEEDED                      VALUE 'Y'.
+000550
+000560 PROCEDURE DIVISION USING DIFF, SQUARE, GUESS, ROOT,
+000570     SR-ITER-MAX, SR-ITER-FLAG.
+000580
+000590* =================================================================
+000600* 0000-MAINLINE
+000610* =================================================================
+000620 0000-MAINLINE.
+000630     MOVE 'N' TO SR-ITER-FLAG.
+000640     MOVE 0 TO SR-ITER-COUNT.
+000650     PERFORM 1000-COMPUTE-SQUARE-ROOT THRU 1000-EXIT
+000660         WITH TEST AFTER
+000670         UNTIL (TEMP / (ROOT + GUESS)) < DIFF
+000680            OR SR-ITER-COUNT >= SR-ITER-MAX.
+000690     IF (TEMP / (ROOT + GUESS)) >= DIFF
+000700         SET SR-ITER-EXCEEDED TO TRUE
+000710     END-IF.
+000720     GOBACK.
+000730
+000740* =================================================================
+000750* 1000-COMPUTE-SQUARE-ROOT - ONE NEWTON'S-METHOD ITERATION
+000760* =================================================================
+000770 1000-COMPUTE-SQUARE-ROOT.
+000780     ADD 1 TO SR-ITER-COUNT.
+000790     COMPUTE ROOT ROUNDED = 0.5 * (GUESS + SQUARE / GUESS).
+000800     COMPUTE TEMP = ROOT - GUESS.
+000810
+000820     IF TEMP IS NEGATIVE
+000830         COMPUTE TEMP = TEMP * -1
+000840     END-IF.
+000850
+000860     MOVE ROOT TO GUESS.
+000870 1000-EXIT.
+000880     EXIT.
